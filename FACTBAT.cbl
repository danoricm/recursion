@@ -0,0 +1,632 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACTBAT.
+000300 AUTHOR. D-MORRIS.
+000400 INSTALLATION. COMBINATORICS-UNIT.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  DM   ORIGINAL BATCH DRIVER FOR FACTORIAL LOOKUPS.
+001100*                  READS FACT-INPUT-FILE, CALLS THE 'FACTORIAL'
+001200*                  ENTRY POINT IN RECURSIONEXAMPLE FOR EACH
+001300*                  RECORD, WRITES FACT-OUTPUT-FILE.
+001400* 2026-08-08  DM   ADDED FACT-REPORT-FILE - A PRINTED CALCULATION
+001500*                  REPORT WITH RUN DATE, PAGE NUMBERS, COLUMN
+001600*                  HEADINGS, AND ONE LINE PER INPUT RECORD, SO
+001700*                  AUDIT CAN BE HANDED AN ACTUAL PRINTOUT.
+001800* 2026-08-08  DM   ADDED FACT-EXTRACT-FILE - A CONTROL-TOTALED
+001900*                  FIXED-WIDTH EXTRACT OF RESULT VALUES FOR
+002000*                  DOWNSTREAM SYSTEMS, WITH A HEADER RECORD (RUN
+002100*                  DATE, EXPECTED COUNT) AND A TRAILER RECORD
+002200*                  (PRODUCED COUNT, CONTROL TOTAL) SO THE
+002300*                  RECEIVING JOB CAN RECONCILE WHAT IT GOT.
+002400*================================================================
+
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FACT-INPUT-FILE  ASSIGN TO FACTIN
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS FACT-INPUT-STATUS.
+
+003100     SELECT FACT-OUTPUT-FILE ASSIGN TO FACTOUT
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS FACT-OUTPUT-STATUS.
+
+003400     SELECT FACT-CHECKPOINT-FILE ASSIGN TO FACTCKPT
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS FACT-CHECKPOINT-STATUS.
+
+003700     SELECT FACT-REPORT-FILE ASSIGN TO FACTRPT
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS FACT-REPORT-STATUS.
+
+004000     SELECT FACT-EXTRACT-FILE ASSIGN TO FACTEXT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS FACT-EXTRACT-STATUS.
+
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  FACT-INPUT-FILE.
+004600 01  FACT-INPUT-RECORD.
+004650     05 FACT-INPUT-VALUE-X     PIC X(04).
+004700     05 FILLER                 PIC X(76).
+004750 01  FACT-INPUT-RECORD-NUM REDEFINES FACT-INPUT-RECORD.
+004760     05 FACT-INPUT-VALUE       PIC 9(04).
+004770     05 FILLER                 PIC X(76).
+
+004900 FD  FACT-OUTPUT-FILE.
+005000 01  FACT-OUTPUT-RECORD.
+005100     05 FACT-OUTPUT-VALUE      PIC 9(04).
+005200     05 FACT-OUTPUT-CALC-STATUS     PIC X(01).
+005300     05 FACT-OUTPUT-RESULT     PIC 9(09).
+005400     05 FILLER                 PIC X(65).
+
+005500 FD  FACT-CHECKPOINT-FILE.
+005600 01  FACT-CHECKPOINT-RECORD.
+005700     05 FACT-CHECKPOINT-REC-COUNT   PIC 9(09).
+005800     05 FACT-CHECKPOINT-REC-PAGE    PIC 9(05).
+005900     05 FILLER                      PIC X(66).
+
+006000 FD  FACT-REPORT-FILE.
+006100 01  FACT-REPORT-RECORD             PIC X(80).
+
+006200 FD  FACT-EXTRACT-FILE
+006210     RECORD CONTAINS 80 CHARACTERS.
+006300 01  FACT-EXTRACT-RECORD            PIC X(80).
+
+006400 WORKING-STORAGE SECTION.
+006500*================================================================
+006600* 77-LEVEL SWITCHES AND COUNTERS
+006700*================================================================
+006800 77  FACT-INPUT-STATUS         PIC X(02) VALUE SPACES.
+006900     88 FACT-INPUT-OK              VALUE "00".
+007000     88 FACT-INPUT-EOF              VALUE "10".
+
+007100 77  FACT-OUTPUT-STATUS        PIC X(02) VALUE SPACES.
+007200     88 FACT-OUTPUT-OK              VALUE "00".
+
+007300 77  FACT-END-OF-FILE-SWITCH   PIC X(01) VALUE "N".
+007400     88 FACT-END-OF-FILE            VALUE "Y".
+
+007500 77  FACT-INIT-FAILED-SWITCH   PIC X(01) VALUE "N".
+007600     88 FACT-INIT-FAILED             VALUE "Y".
+
+007620 77  FACT-WRITE-FAILED-SWITCH  PIC X(01) VALUE "N".
+007640     88 FACT-WRITE-FAILED           VALUE "Y".
+
+007660 77  FACT-INPUT-VALID-SWITCH   PIC X(01) VALUE "Y".
+007680     88 FACT-INPUT-VALID            VALUE "Y".
+007690     88 FACT-INPUT-INVALID          VALUE "N".
+
+007700 77  FACT-RECORDS-READ-CTR     PIC 9(09) COMP VALUE ZERO.
+007800 77  FACT-RECORDS-WRITTEN-CTR  PIC 9(09) COMP VALUE ZERO.
+
+007900 77  FACT-CHECKPOINT-STATUS      PIC X(02) VALUE SPACES.
+008000     88 FACT-CHECKPOINT-OK           VALUE "00".
+008100 77  FACT-CHECKPOINT-INTERVAL    PIC 9(09) COMP VALUE 1000.
+008200 77  FACT-CHECKPOINT-REMAINDER   PIC 9(09) COMP VALUE ZERO.
+008300 77  FACT-CHECKPOINT-QUOTIENT    PIC 9(09) COMP VALUE ZERO.
+008400 77  FACT-RESTART-SWITCH         PIC X(01) VALUE "N".
+008500     88 FACT-RESTART-MODE            VALUE "Y".
+008600 77  FACT-RESTART-PARM           PIC X(10) VALUE SPACES.
+008700 77  FACT-RESTART-START-COUNT    PIC 9(09) COMP VALUE ZERO.
+
+008800 77  FACT-REPORT-STATUS          PIC X(02) VALUE SPACES.
+008900     88 FACT-REPORT-OK               VALUE "00".
+009000 77  FACT-REPORT-PAGE-CTR        PIC 9(05) COMP VALUE ZERO.
+009100 77  FACT-REPORT-LINE-CTR        PIC 9(05) COMP VALUE ZERO.
+009200 77  FACT-REPORT-LINES-PER-PAGE  PIC 9(05) COMP VALUE 55.
+009300 77  FACT-REPORT-RUN-DATE        PIC X(10) VALUE SPACES.
+009400 01  FACT-REPORT-TODAY.
+009500     05 FACT-REPORT-TODAY-YYYY      PIC 9(04).
+009600     05 FACT-REPORT-TODAY-MM        PIC 9(02).
+009700     05 FACT-REPORT-TODAY-DD        PIC 9(02).
+
+009800 01  FACT-REPORT-HEADING-1.
+009900     05 FILLER                  PIC X(20) VALUE SPACES.
+010000     05 FILLER                  PIC X(30) VALUE
+010100         "FACTORIAL CALCULATION REPORT".
+010200     05 FILLER                  PIC X(10) VALUE SPACES.
+010300     05 FILLER                  PIC X(05) VALUE "PAGE ".
+010400     05 FACT-REPORT-H1-PAGE     PIC ZZZZ9.
+010500 01  FACT-REPORT-HEADING-2.
+010600     05 FILLER                  PIC X(11) VALUE "RUN DATE: ".
+010700     05 FACT-REPORT-H2-DATE     PIC X(10).
+010800 01  FACT-REPORT-HEADING-3.
+010900     05 FILLER                  PIC X(14) VALUE "INPUT VALUE".
+011000     05 FILLER                  PIC X(04) VALUE SPACES.
+011100     05 FILLER                  PIC X(14) VALUE "RESULT".
+011200     05 FILLER                  PIC X(04) VALUE SPACES.
+011300     05 FILLER                  PIC X(08) VALUE "STATUS".
+011400 01  FACT-REPORT-DETAIL-LINE.
+011500     05 FACT-REPORT-DTL-VALUE   PIC Z(03)9.
+011600     05 FILLER                  PIC X(11) VALUE SPACES.
+011700     05 FACT-REPORT-DTL-RESULT  PIC Z(08)9.
+011800     05 FILLER                  PIC X(07) VALUE SPACES.
+011900     05 FACT-REPORT-DTL-STATUS  PIC X(08).
+
+012000 77  FACT-EXTRACT-STATUS          PIC X(02) VALUE SPACES.
+012100     88 FACT-EXTRACT-OK               VALUE "00".
+012200 77  FACT-COUNT-EOF-SWITCH        PIC X(01) VALUE "N".
+012300     88 FACT-COUNT-EOF                VALUE "Y".
+012400 77  FACT-EXTRACT-EXPECTED-CTR    PIC 9(09) COMP VALUE ZERO.
+012500 77  FACT-EXTRACT-PRODUCED-CTR    PIC 9(09) COMP VALUE ZERO.
+012600 77  FACT-EXTRACT-CONTROL-TOTAL   PIC 9(15) COMP VALUE ZERO.
+
+012700 01  FACT-EXTRACT-HEADER-REC.
+012800     05 FACT-EXT-H-TYPE         PIC X(01) VALUE "H".
+012900     05 FACT-EXT-H-RUN-DATE     PIC X(10).
+013000     05 FACT-EXT-H-EXPECTED     PIC 9(09).
+013100     05 FILLER                  PIC X(60) VALUE SPACES.
+013200 01  FACT-EXTRACT-DETAIL-REC.
+013300     05 FACT-EXT-D-TYPE         PIC X(01) VALUE "D".
+013400     05 FACT-EXT-D-VALUE        PIC 9(04).
+013500     05 FACT-EXT-D-RESULT       PIC 9(09).
+013600     05 FILLER                  PIC X(66) VALUE SPACES.
+013700 01  FACT-EXTRACT-TRAILER-REC.
+013800     05 FACT-EXT-T-TYPE         PIC X(01) VALUE "T".
+013900     05 FACT-EXT-T-PRODUCED     PIC 9(09).
+014000     05 FACT-EXT-T-CONTROL-TOT  PIC 9(15).
+014100     05 FILLER                  PIC X(55) VALUE SPACES.
+
+014200 COPY FACTSTAT.
+014210     88 FACT-INVALID-INPUT          VALUE "2".
+
+014300 01  FACT-PARAM-VALUE           PIC 9(04).
+014400 01  FACT-RESULT                PIC 9(09).
+014450 01  FACT-INPUT-EDIT            PIC X(04).
+
+014500*================================================================
+014600* PROCEDURE DIVISION
+014700*================================================================
+014800 PROCEDURE DIVISION.
+014900 0000-MAINLINE.
+015000     PERFORM 1000-INITIALIZE
+015100         THRU 1000-INITIALIZE-EXIT.
+015200     PERFORM 2000-PROCESS-FILE
+015300         THRU 2000-PROCESS-FILE-EXIT
+015400         UNTIL FACT-END-OF-FILE.
+015500     PERFORM 8000-TERMINATE
+015600         THRU 8000-TERMINATE-EXIT.
+015700     STOP RUN.
+
+015800*----------------------------------------------------------------
+015900* 1000-INITIALIZE  -  OPEN FILES AND PRIME THE READ
+016000*----------------------------------------------------------------
+016100 1000-INITIALIZE.
+016200     ACCEPT FACT-RESTART-PARM FROM COMMAND-LINE.
+016300     IF FACT-RESTART-PARM = "RESTART"
+016400         SET FACT-RESTART-MODE TO TRUE
+016500     END-IF.
+
+016600     PERFORM 1100-COUNT-EXPECTED-RECORDS
+016700         THRU 1100-COUNT-EXPECTED-RECORDS-EXIT.
+
+016800     OPEN INPUT  FACT-INPUT-FILE.
+016900     IF NOT FACT-INPUT-OK
+017000         DISPLAY "FACTBAT: UNABLE TO OPEN FACTIN - STATUS "
+017100             FACT-INPUT-STATUS
+017200         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+017300         MOVE "Y" TO FACT-INIT-FAILED-SWITCH
+017400         GO TO 1000-INITIALIZE-EXIT
+017500     END-IF.
+
+017600     IF FACT-RESTART-MODE
+017700         OPEN EXTEND FACT-OUTPUT-FILE
+017800     ELSE
+017900         OPEN OUTPUT FACT-OUTPUT-FILE
+018000     END-IF.
+018100     IF NOT FACT-OUTPUT-OK
+018200         DISPLAY "FACTBAT: UNABLE TO OPEN FACTOUT - STATUS "
+018300             FACT-OUTPUT-STATUS
+018400         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+018500         MOVE "Y" TO FACT-INIT-FAILED-SWITCH
+018600         GO TO 1000-INITIALIZE-EXIT
+018700     END-IF.
+
+018800     IF FACT-RESTART-MODE
+018900         OPEN EXTEND FACT-REPORT-FILE
+019000     ELSE
+019100         OPEN OUTPUT FACT-REPORT-FILE
+019200     END-IF.
+019300     IF NOT FACT-REPORT-OK
+019400         DISPLAY "FACTBAT: UNABLE TO OPEN FACTRPT - STATUS "
+019500             FACT-REPORT-STATUS
+019600         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+019700         MOVE "Y" TO FACT-INIT-FAILED-SWITCH
+019800         GO TO 1000-INITIALIZE-EXIT
+019900     END-IF.
+020000     MOVE FUNCTION CURRENT-DATE TO FACT-REPORT-TODAY.
+020100     STRING FACT-REPORT-TODAY-YYYY "-" FACT-REPORT-TODAY-MM "-"
+020200         FACT-REPORT-TODAY-DD DELIMITED BY SIZE
+020300         INTO FACT-REPORT-RUN-DATE.
+
+020400     OPEN OUTPUT FACT-EXTRACT-FILE.
+020500     IF NOT FACT-EXTRACT-OK
+020600         DISPLAY "FACTBAT: UNABLE TO OPEN FACTEXT - STATUS "
+020700             FACT-EXTRACT-STATUS
+020800         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+020900         MOVE "Y" TO FACT-INIT-FAILED-SWITCH
+021000         GO TO 1000-INITIALIZE-EXIT
+021100     END-IF.
+021200     MOVE SPACES TO FACT-EXTRACT-RECORD.
+021300     MOVE FACT-REPORT-RUN-DATE      TO FACT-EXT-H-RUN-DATE.
+021400     MOVE FACT-EXTRACT-EXPECTED-CTR TO FACT-EXT-H-EXPECTED.
+021500     MOVE FACT-EXTRACT-HEADER-REC   TO FACT-EXTRACT-RECORD.
+021600     WRITE FACT-EXTRACT-RECORD.
+021610     IF NOT FACT-EXTRACT-OK
+021620         DISPLAY "FACTBAT: UNABLE TO WRITE FACTEXT - STATUS "
+021630             FACT-EXTRACT-STATUS
+021640         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+021650         MOVE "Y" TO FACT-INIT-FAILED-SWITCH
+021660         GO TO 1000-INITIALIZE-EXIT
+021670     END-IF.
+
+021700     PERFORM 2100-READ-INPUT-RECORD
+021800         THRU 2100-READ-INPUT-RECORD-EXIT.
+
+021900     IF FACT-RESTART-MODE
+022000         PERFORM 2200-SKIP-TO-CHECKPOINT
+022100             THRU 2200-SKIP-TO-CHECKPOINT-EXIT
+022200     END-IF.
+022300 1000-INITIALIZE-EXIT.
+022400     EXIT.
+
+022500*----------------------------------------------------------------
+022600* 1100-COUNT-EXPECTED-RECORDS  -  PRE-PASS: COUNT INPUT RECORDS
+022700*                                 FOR THE EXTRACT HEADER
+022800*----------------------------------------------------------------
+022900 1100-COUNT-EXPECTED-RECORDS.
+023000     MOVE ZERO TO FACT-EXTRACT-EXPECTED-CTR.
+023100     OPEN INPUT FACT-INPUT-FILE.
+023200     IF NOT FACT-INPUT-OK
+023300         GO TO 1100-COUNT-EXPECTED-RECORDS-EXIT
+023400     END-IF.
+023500     PERFORM 1150-COUNT-ONE-RECORD
+023600         THRU 1150-COUNT-ONE-RECORD-EXIT
+023700         UNTIL FACT-COUNT-EOF.
+023800     CLOSE FACT-INPUT-FILE.
+023900 1100-COUNT-EXPECTED-RECORDS-EXIT.
+024000     EXIT.
+
+024100*----------------------------------------------------------------
+024200* 1150-COUNT-ONE-RECORD
+024300*----------------------------------------------------------------
+024400 1150-COUNT-ONE-RECORD.
+024500     READ FACT-INPUT-FILE
+024600         AT END
+024700             MOVE "Y" TO FACT-COUNT-EOF-SWITCH
+024800         NOT AT END
+024900             ADD 1 TO FACT-EXTRACT-EXPECTED-CTR
+025000     END-READ.
+025100 1150-COUNT-ONE-RECORD-EXIT.
+025200     EXIT.
+
+025300*----------------------------------------------------------------
+025400* 2000-PROCESS-FILE  -  ONE INPUT RECORD PER ITERATION
+025500*----------------------------------------------------------------
+025600 2000-PROCESS-FILE.
+025700     PERFORM 3000-CALCULATE-FACTORIAL
+025800         THRU 3000-CALCULATE-FACTORIAL-EXIT.
+025900     PERFORM 4000-WRITE-OUTPUT-RECORD
+026000         THRU 4000-WRITE-OUTPUT-RECORD-EXIT.
+026100     PERFORM 5100-PRINT-REPORT-LINE
+026200         THRU 5100-PRINT-REPORT-LINE-EXIT.
+026300     PERFORM 6000-WRITE-EXTRACT-DETAIL
+026400         THRU 6000-WRITE-EXTRACT-DETAIL-EXIT.
+026500     PERFORM 3500-WRITE-CHECKPOINT
+026600         THRU 3500-WRITE-CHECKPOINT-EXIT.
+026700     PERFORM 2100-READ-INPUT-RECORD
+026800         THRU 2100-READ-INPUT-RECORD-EXIT.
+026900 2000-PROCESS-FILE-EXIT.
+027000     EXIT.
+
+027100*----------------------------------------------------------------
+027200* 2100-READ-INPUT-RECORD
+027300*----------------------------------------------------------------
+027400 2100-READ-INPUT-RECORD.
+027500     READ FACT-INPUT-FILE
+027600         AT END
+027700             MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+027800     END-READ.
+027900     IF NOT FACT-END-OF-FILE
+028000         ADD 1 TO FACT-RECORDS-READ-CTR
+028100     END-IF.
+028200 2100-READ-INPUT-RECORD-EXIT.
+028300     EXIT.
+
+028400*----------------------------------------------------------------
+028500* 2200-SKIP-TO-CHECKPOINT  -  RESTART MODE: SKIP ALREADY-DONE
+028600*                             RECORDS USING THE LAST CHECKPOINT
+028700*----------------------------------------------------------------
+028800 2200-SKIP-TO-CHECKPOINT.
+028900     OPEN INPUT FACT-CHECKPOINT-FILE.
+029000     IF FACT-CHECKPOINT-OK
+029100         READ FACT-CHECKPOINT-FILE
+029200             AT END
+029300                 MOVE ZERO TO FACT-RESTART-START-COUNT
+029400             NOT AT END
+029500                 MOVE FACT-CHECKPOINT-REC-COUNT TO
+029600                     FACT-RESTART-START-COUNT
+029700                 MOVE FACT-CHECKPOINT-REC-PAGE TO
+029800                     FACT-REPORT-PAGE-CTR
+029900         END-READ
+030000         CLOSE FACT-CHECKPOINT-FILE
+030100     ELSE
+030200         MOVE ZERO TO FACT-RESTART-START-COUNT
+030300     END-IF.
+030400     DISPLAY "FACTBAT: RESTARTING AFTER RECORD "
+030500         FACT-RESTART-START-COUNT.
+030600     PERFORM 2250-REEXTRACT-SKIPPED-RECORD
+030700         THRU 2250-REEXTRACT-SKIPPED-RECORD-EXIT
+030800         UNTIL FACT-END-OF-FILE
+030900         OR FACT-RECORDS-READ-CTR > FACT-RESTART-START-COUNT.
+031000 2200-SKIP-TO-CHECKPOINT-EXIT.
+031100     EXIT.
+
+031200*----------------------------------------------------------------
+031300* 2250-REEXTRACT-SKIPPED-RECORD  -  RESTART MODE: REBUILD THE
+031400*                             EXTRACT DETAIL FOR A RECORD THAT
+031500*                             WAS ALREADY PROCESSED IN A PRIOR
+031600*                             RUN, SINCE FACTEXT IS REBUILT
+031700*                             FROM SCRATCH ON EVERY RUN
+031800*----------------------------------------------------------------
+031900 2250-REEXTRACT-SKIPPED-RECORD.
+032000     PERFORM 3050-RECALCULATE-FOR-EXTRACT
+032100         THRU 3050-RECALCULATE-FOR-EXTRACT-EXIT.
+032200     PERFORM 6000-WRITE-EXTRACT-DETAIL
+032300         THRU 6000-WRITE-EXTRACT-DETAIL-EXIT.
+032400     PERFORM 2100-READ-INPUT-RECORD
+032500         THRU 2100-READ-INPUT-RECORD-EXIT.
+032600 2250-REEXTRACT-SKIPPED-RECORD-EXIT.
+032700     EXIT.
+
+032750*----------------------------------------------------------------
+032760* 2900-VALIDATE-INPUT-VALUE  -  REJECT BLANK OR NON-NUMERIC INPUT
+032770*                             RECORDS BEFORE THEY EVER REACH
+032780*                             FACTORIAL, SO A MALFORMED FACTIN
+032790*                             LINE IS NOT MISTAKEN FOR GENUINE
+032791*                             OVERFLOW DOWNSTREAM
+032792*----------------------------------------------------------------
+032793 2900-VALIDATE-INPUT-VALUE.
+032794     SET FACT-INPUT-VALID TO TRUE.
+032795     IF FACT-INPUT-VALUE-X = SPACES
+032796         SET FACT-INPUT-INVALID TO TRUE
+032797     ELSE
+032798         MOVE FACT-INPUT-VALUE-X TO FACT-INPUT-EDIT
+032799         INSPECT FACT-INPUT-EDIT REPLACING TRAILING SPACE BY ZERO
+032800         IF FACT-INPUT-EDIT IS NOT NUMERIC
+032801             SET FACT-INPUT-INVALID TO TRUE
+032802         END-IF
+032803     END-IF.
+032804 2900-VALIDATE-INPUT-VALUE-EXIT.
+032805     EXIT.
+
+032950*----------------------------------------------------------------
+032960* 3000-CALCULATE-FACTORIAL  -  VALIDATE, THEN CALL THE SHARED
+032970*                             SUBROUTINE
+032980*----------------------------------------------------------------
+033100 3000-CALCULATE-FACTORIAL.
+033110     PERFORM 2900-VALIDATE-INPUT-VALUE
+033120         THRU 2900-VALIDATE-INPUT-VALUE-EXIT.
+033130     IF FACT-INPUT-VALID
+033200         MOVE FUNCTION NUMVAL(FACT-INPUT-VALUE-X) TO
+033210             FACT-PARAM-VALUE
+033300         CALL 'FACTORIAL' USING FACT-PARAM-VALUE, FACT-STATUS,
+033400             FACT-RESULT
+033410     ELSE
+033420         MOVE ZERO TO FACT-PARAM-VALUE
+033430         MOVE ZERO TO FACT-RESULT
+033440         SET FACT-INVALID-INPUT TO TRUE
+033450         DISPLAY "FACTBAT: REJECTED MALFORMED INPUT RECORD "
+033460             FACT-RECORDS-READ-CTR ": " FACT-INPUT-VALUE-X
+033470     END-IF.
+033500 3000-CALCULATE-FACTORIAL-EXIT.
+033600     EXIT.
+
+033610*----------------------------------------------------------------
+033620* 3050-RECALCULATE-FOR-EXTRACT  -  RESTART MODE: RE-DERIVE THE
+033630*                             RESULT FOR AN ALREADY-PROCESSED
+033640*                             RECORD VIA THE NON-AUDITED ENTRY
+033650*                             POINT, SO REBUILDING FACTEXT ON A
+033655*                             RESTART DOES NOT WRITE A SECOND,
+033660*                             DUPLICATE FACTAUD RECORD FOR WORK
+033665*                             THAT WAS ALREADY AUDITED THE FIRST
+033670*                             TIME THROUGH
+033675*----------------------------------------------------------------
+033680 3050-RECALCULATE-FOR-EXTRACT.
+033681     PERFORM 2900-VALIDATE-INPUT-VALUE
+033682         THRU 2900-VALIDATE-INPUT-VALUE-EXIT.
+033683     IF FACT-INPUT-VALID
+033684         MOVE FUNCTION NUMVAL(FACT-INPUT-VALUE-X) TO
+033685             FACT-PARAM-VALUE
+033686         CALL 'FACTORIAL-NOAUDIT' USING FACT-PARAM-VALUE,
+033687             FACT-STATUS, FACT-RESULT
+033688     ELSE
+033689         MOVE ZERO TO FACT-PARAM-VALUE
+033690         MOVE ZERO TO FACT-RESULT
+033691         SET FACT-INVALID-INPUT TO TRUE
+033692     END-IF.
+033693 3050-RECALCULATE-FOR-EXTRACT-EXIT.
+033694     EXIT.
+
+033700*----------------------------------------------------------------
+033800* 4000-WRITE-OUTPUT-RECORD
+033900*----------------------------------------------------------------
+034000 4000-WRITE-OUTPUT-RECORD.
+034100     MOVE SPACES           TO FACT-OUTPUT-RECORD.
+034200     MOVE FACT-PARAM-VALUE TO FACT-OUTPUT-VALUE.
+034300     MOVE FACT-STATUS      TO FACT-OUTPUT-CALC-STATUS.
+034400     MOVE FACT-RESULT      TO FACT-OUTPUT-RESULT.
+034500     WRITE FACT-OUTPUT-RECORD.
+034600     IF FACT-OUTPUT-OK
+034700         ADD 1 TO FACT-RECORDS-WRITTEN-CTR
+034800     ELSE
+034810         SET FACT-WRITE-FAILED TO TRUE
+034820         DISPLAY "FACTBAT: UNABLE TO WRITE FACTOUT - STATUS "
+034830             FACT-OUTPUT-STATUS
+034840         MOVE 16 TO RETURN-CODE
+034845         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+034850     END-IF.
+034900 4000-WRITE-OUTPUT-RECORD-EXIT.
+035000     EXIT.
+
+035100*----------------------------------------------------------------
+035200* 5000-PRINT-REPORT-HEADER  -  START A NEW REPORT PAGE
+035300*----------------------------------------------------------------
+035400 5000-PRINT-REPORT-HEADER.
+035500     ADD 1 TO FACT-REPORT-PAGE-CTR.
+035600     MOVE FACT-REPORT-PAGE-CTR TO FACT-REPORT-H1-PAGE.
+035700     MOVE FACT-REPORT-RUN-DATE TO FACT-REPORT-H2-DATE.
+035800     MOVE FACT-REPORT-HEADING-1 TO FACT-REPORT-RECORD.
+035900     WRITE FACT-REPORT-RECORD.
+035910     PERFORM 5050-CHECK-REPORT-WRITE
+035920         THRU 5050-CHECK-REPORT-WRITE-EXIT.
+036000     MOVE FACT-REPORT-HEADING-2 TO FACT-REPORT-RECORD.
+036100     WRITE FACT-REPORT-RECORD.
+036110     PERFORM 5050-CHECK-REPORT-WRITE
+036120         THRU 5050-CHECK-REPORT-WRITE-EXIT.
+036200     MOVE SPACES TO FACT-REPORT-RECORD.
+036300     WRITE FACT-REPORT-RECORD.
+036310     PERFORM 5050-CHECK-REPORT-WRITE
+036320         THRU 5050-CHECK-REPORT-WRITE-EXIT.
+036400     MOVE FACT-REPORT-HEADING-3 TO FACT-REPORT-RECORD.
+036500     WRITE FACT-REPORT-RECORD.
+036510     PERFORM 5050-CHECK-REPORT-WRITE
+036520         THRU 5050-CHECK-REPORT-WRITE-EXIT.
+036600     MOVE ZERO TO FACT-REPORT-LINE-CTR.
+036700 5000-PRINT-REPORT-HEADER-EXIT.
+036800     EXIT.
+
+036810*----------------------------------------------------------------
+036820* 5050-CHECK-REPORT-WRITE  -  SHARED STATUS CHECK FOR EVERY
+036830*                             FACT-REPORT-RECORD WRITE
+036840*----------------------------------------------------------------
+036850 5050-CHECK-REPORT-WRITE.
+036860     IF NOT FACT-REPORT-OK
+036870         SET FACT-WRITE-FAILED TO TRUE
+036880         DISPLAY "FACTBAT: UNABLE TO WRITE FACTRPT - STATUS "
+036890             FACT-REPORT-STATUS
+036900         MOVE 16 TO RETURN-CODE
+036905         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+036910     END-IF.
+036920 5050-CHECK-REPORT-WRITE-EXIT.
+036930     EXIT.
+
+036900*----------------------------------------------------------------
+037000* 5100-PRINT-REPORT-LINE  -  ONE DETAIL LINE PER CALCULATION
+037100*----------------------------------------------------------------
+037200 5100-PRINT-REPORT-LINE.
+037300     IF FACT-REPORT-LINE-CTR = ZERO
+037400         OR FACT-REPORT-LINE-CTR >= FACT-REPORT-LINES-PER-PAGE
+037500         PERFORM 5000-PRINT-REPORT-HEADER
+037600             THRU 5000-PRINT-REPORT-HEADER-EXIT
+037700     END-IF.
+037800     MOVE FACT-PARAM-VALUE TO FACT-REPORT-DTL-VALUE.
+037900     MOVE FACT-RESULT      TO FACT-REPORT-DTL-RESULT.
+038000     IF FACT-INVALID-INPUT
+038010         MOVE "INVALID " TO FACT-REPORT-DTL-STATUS
+038020     ELSE IF FACT-OVERFLOW
+038100         MOVE "OVERFLOW" TO FACT-REPORT-DTL-STATUS
+038200     ELSE
+038300         MOVE "OK"       TO FACT-REPORT-DTL-STATUS
+038400     END-IF.
+038500     MOVE FACT-REPORT-DETAIL-LINE TO FACT-REPORT-RECORD.
+038600     WRITE FACT-REPORT-RECORD.
+038610     PERFORM 5050-CHECK-REPORT-WRITE
+038620         THRU 5050-CHECK-REPORT-WRITE-EXIT.
+038700     ADD 1 TO FACT-REPORT-LINE-CTR.
+038800 5100-PRINT-REPORT-LINE-EXIT.
+038900     EXIT.
+
+039000*----------------------------------------------------------------
+039100* 6000-WRITE-EXTRACT-DETAIL  -  ONE EXTRACT RECORD PER RESULT,
+039200*                               ACCUMULATING THE CONTROL TOTAL
+039300*----------------------------------------------------------------
+039400 6000-WRITE-EXTRACT-DETAIL.
+039500     MOVE SPACES TO FACT-EXTRACT-RECORD.
+039600     MOVE FACT-PARAM-VALUE TO FACT-EXT-D-VALUE.
+039700     MOVE FACT-RESULT      TO FACT-EXT-D-RESULT.
+039800     MOVE FACT-EXTRACT-DETAIL-REC TO FACT-EXTRACT-RECORD.
+039900     WRITE FACT-EXTRACT-RECORD.
+039910     IF FACT-EXTRACT-OK
+040000         ADD FACT-RESULT TO FACT-EXTRACT-CONTROL-TOTAL
+040100         ADD 1 TO FACT-EXTRACT-PRODUCED-CTR
+040110     ELSE
+040120         SET FACT-WRITE-FAILED TO TRUE
+040130         DISPLAY "FACTBAT: UNABLE TO WRITE FACTEXT - STATUS "
+040140             FACT-EXTRACT-STATUS
+040150         MOVE 16 TO RETURN-CODE
+040155         MOVE "Y" TO FACT-END-OF-FILE-SWITCH
+040160     END-IF.
+040200 6000-WRITE-EXTRACT-DETAIL-EXIT.
+040300     EXIT.
+
+040400*----------------------------------------------------------------
+040500* 3500-WRITE-CHECKPOINT  -  RECORD PROGRESS EVERY N RECORDS
+040600*----------------------------------------------------------------
+040700 3500-WRITE-CHECKPOINT.
+040800     DIVIDE FACT-RECORDS-READ-CTR BY FACT-CHECKPOINT-INTERVAL
+040900         GIVING FACT-CHECKPOINT-QUOTIENT
+041000         REMAINDER FACT-CHECKPOINT-REMAINDER.
+041100     IF FACT-CHECKPOINT-REMAINDER = ZERO
+041200         OPEN OUTPUT FACT-CHECKPOINT-FILE
+041300         IF FACT-CHECKPOINT-OK
+041400             MOVE SPACES TO FACT-CHECKPOINT-RECORD
+041500             MOVE FACT-RECORDS-READ-CTR TO
+041550                 FACT-CHECKPOINT-REC-COUNT
+041600             MOVE FACT-REPORT-PAGE-CTR TO FACT-CHECKPOINT-REC-PAGE
+041700             WRITE FACT-CHECKPOINT-RECORD
+041800             CLOSE FACT-CHECKPOINT-FILE
+041900         ELSE
+042000             DISPLAY "FACTBAT: UNABLE TO OPEN FACTCKPT - STATUS "
+042100                 FACT-CHECKPOINT-STATUS
+042200         END-IF
+042300     END-IF.
+042400 3500-WRITE-CHECKPOINT-EXIT.
+042500     EXIT.
+
+042600*----------------------------------------------------------------
+042700* 8000-TERMINATE  -  CLOSE FILES AND REPORT COUNTS
+042800*----------------------------------------------------------------
+042900 8000-TERMINATE.
+043000     IF FACT-INIT-FAILED
+043100         DISPLAY "FACTBAT: INITIALIZATION FAILED - CHECKPOINT "
+043200             "LEFT UNCHANGED"
+043300         MOVE 16 TO RETURN-CODE
+043400         GO TO 8000-TERMINATE-EXIT
+043500     END-IF.
+043600     OPEN OUTPUT FACT-CHECKPOINT-FILE.
+043700     IF FACT-CHECKPOINT-OK
+043800         MOVE SPACES TO FACT-CHECKPOINT-RECORD
+043900         MOVE FACT-RECORDS-READ-CTR TO FACT-CHECKPOINT-REC-COUNT
+044000         MOVE FACT-REPORT-PAGE-CTR TO FACT-CHECKPOINT-REC-PAGE
+044100         WRITE FACT-CHECKPOINT-RECORD
+044200         CLOSE FACT-CHECKPOINT-FILE
+044300     ELSE
+044400         DISPLAY "FACTBAT: UNABLE TO OPEN FACTCKPT - STATUS "
+044500             FACT-CHECKPOINT-STATUS
+044600     END-IF.
+044700     CLOSE FACT-INPUT-FILE.
+044800     CLOSE FACT-OUTPUT-FILE.
+044900     CLOSE FACT-REPORT-FILE.
+045000     MOVE SPACES TO FACT-EXTRACT-RECORD.
+045100     MOVE FACT-EXTRACT-PRODUCED-CTR     TO FACT-EXT-T-PRODUCED.
+045200     MOVE FACT-EXTRACT-CONTROL-TOTAL   TO FACT-EXT-T-CONTROL-TOT.
+045300     MOVE FACT-EXTRACT-TRAILER-REC     TO FACT-EXTRACT-RECORD.
+045400     WRITE FACT-EXTRACT-RECORD.
+045410     IF NOT FACT-EXTRACT-OK
+045420         SET FACT-WRITE-FAILED TO TRUE
+045430         DISPLAY "FACTBAT: UNABLE TO WRITE FACTEXT - STATUS "
+045440             FACT-EXTRACT-STATUS
+045450         MOVE 16 TO RETURN-CODE
+045460     END-IF.
+045500     CLOSE FACT-EXTRACT-FILE.
+045600     DISPLAY "FACTBAT: RECORDS READ    = " FACT-RECORDS-READ-CTR.
+045700     DISPLAY "FACTBAT: RECORDS WRITTEN = "
+045800         FACT-RECORDS-WRITTEN-CTR.
+045900 8000-TERMINATE-EXIT.
+046000     EXIT.
+
