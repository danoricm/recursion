@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACTONL.
+000300 AUTHOR. D-MORRIS.
+000400 INSTALLATION. COMBINATORICS-UNIT.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08  DM   ORIGINAL ONLINE MAINTENANCE SCREEN FOR
+001100*                  FACTORIAL LOOKUPS.  LETS WAREHOUSE CLERKS KEY
+001200*                  A VALUE AND SEE THE FACTORIAL RESULT WITHOUT
+001300*                  GOING THROUGH RECURSIONEXAMPLE'S RAW
+001400*                  ACCEPT/DISPLAY PROMPT.  PF4 CLEARS THE SCREEN
+001500*                  FOR ANOTHER LOOKUP; PF3 ENDS THE SESSION.
+001600*================================================================
+
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.
+002000     CRT STATUS IS FACTONL-CRT-STATUS.
+
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*================================================================
+002400* 77-LEVEL SWITCHES AND COUNTERS
+002500*================================================================
+002600 77  FACTONL-EXIT-SWITCH       PIC X(01) VALUE "N".
+002700     88 FACTONL-EXIT-REQUESTED     VALUE "Y".
+
+002800 01  FACTONL-CRT-STATUS        PIC 9(04) VALUE ZERO.
+002900     88 FACTONL-PF3-PRESSED        VALUE 1003.
+003000     88 FACTONL-PF4-PRESSED        VALUE 1004.
+
+003100 COPY FACTSTAT.
+
+003200 01  FACTONL-PARAM             PIC 9(04) VALUE ZERO.
+003300 01  FACTONL-RESULT-NUM        PIC 9(09) VALUE ZERO.
+003400 01  FACTONL-RESULT-EDIT       PIC Z(8)9.
+003500 01  FACTONL-MESSAGE           PIC X(40) VALUE SPACES.
+
+003600 SCREEN SECTION.
+003700 01  FACTONL-SCREEN.
+003800     05 BLANK SCREEN.
+003900     05 LINE 02 COLUMN 10 VALUE
+004000         "FACTORIAL LOOKUP - WAREHOUSE MAINTENANCE".
+004100     05 LINE 04 COLUMN 10 VALUE "ENTER VALUE (0-12):".
+004200     05 LINE 04 COLUMN 31 PIC 9(04) USING FACTONL-PARAM.
+004300     05 LINE 06 COLUMN 10 VALUE "RESULT:".
+004400     05 LINE 06 COLUMN 31 PIC Z(8)9 USING FACTONL-RESULT-EDIT.
+004500     05 LINE 08 COLUMN 10 VALUE "PF4 = CLEAR/RETRY   PF3 = EXIT".
+004600     05 LINE 10 COLUMN 10 PIC X(40) USING FACTONL-MESSAGE.
+
+004700*================================================================
+004800* PROCEDURE DIVISION
+004900*================================================================
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300         THRU 1000-INITIALIZE-EXIT.
+005400     PERFORM 2000-PROCESS-REQUEST
+005500         THRU 2000-PROCESS-REQUEST-EXIT
+005600         UNTIL FACTONL-EXIT-REQUESTED.
+005700     PERFORM 8000-TERMINATE
+005800         THRU 8000-TERMINATE-EXIT.
+005900     STOP RUN.
+
+006000*----------------------------------------------------------------
+006100* 1000-INITIALIZE  -  CLEAR THE WORKING FIELDS FOR A FRESH LOOKUP
+006200*----------------------------------------------------------------
+006300 1000-INITIALIZE.
+006400     MOVE ZERO   TO FACTONL-PARAM.
+006500     MOVE ZERO   TO FACTONL-RESULT-NUM.
+006600     MOVE ZERO   TO FACTONL-RESULT-EDIT.
+006700     MOVE SPACES TO FACTONL-MESSAGE.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+
+007000*----------------------------------------------------------------
+007100* 2000-PROCESS-REQUEST  -  ONE SCREEN CYCLE
+007200*----------------------------------------------------------------
+007300 2000-PROCESS-REQUEST.
+007400     DISPLAY FACTONL-SCREEN.
+007500     ACCEPT FACTONL-SCREEN.
+007600     EVALUATE TRUE
+007700         WHEN FACTONL-PF3-PRESSED
+007800             SET FACTONL-EXIT-REQUESTED TO TRUE
+007900         WHEN FACTONL-PF4-PRESSED
+008000             PERFORM 1000-INITIALIZE
+008100                 THRU 1000-INITIALIZE-EXIT
+008200         WHEN OTHER
+008300             PERFORM 3000-LOOKUP-FACTORIAL
+008400                 THRU 3000-LOOKUP-FACTORIAL-EXIT
+008500     END-EVALUATE.
+008600 2000-PROCESS-REQUEST-EXIT.
+008700     EXIT.
+
+008800*----------------------------------------------------------------
+008900* 3000-LOOKUP-FACTORIAL  -  CALL THE SHARED SUBROUTINE
+009000*----------------------------------------------------------------
+009100 3000-LOOKUP-FACTORIAL.
+009200     MOVE SPACES TO FACTONL-MESSAGE.
+009300     IF FACTONL-PARAM > 12
+009400         MOVE "INVALID: ENTER A VALUE FROM 0 TO 12" TO
+009500             FACTONL-MESSAGE
+009550         MOVE ZERO TO FACTONL-RESULT-EDIT
+009600     ELSE
+009700         CALL 'FACTORIAL' USING FACTONL-PARAM, FACT-STATUS,
+009800             FACTONL-RESULT-NUM
+009900         IF FACT-OVERFLOW
+010000             MOVE "RESULT EXCEEDS MAXIMUM VALUE" TO
+010100                 FACTONL-MESSAGE
+010200         ELSE
+010300             MOVE FACTONL-RESULT-NUM TO FACTONL-RESULT-EDIT
+010400             MOVE "LOOKUP COMPLETE - PF4 FOR ANOTHER" TO
+010500                 FACTONL-MESSAGE
+010600         END-IF
+010700     END-IF.
+010800 3000-LOOKUP-FACTORIAL-EXIT.
+010900     EXIT.
+
+011000*----------------------------------------------------------------
+011100* 8000-TERMINATE  -  END THE SESSION
+011200*----------------------------------------------------------------
+011300 8000-TERMINATE.
+011400     DISPLAY "FACTONL: SESSION ENDED".
+011500 8000-TERMINATE-EXIT.
+011600     EXIT.
