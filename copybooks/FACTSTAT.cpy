@@ -0,0 +1,11 @@
+      *================================================================
+      * FACTSTAT.CPY
+      *
+      * Shared return-status layout for the FACTORIAL, COMBINATION
+      * and PERMUTATION entry points in RecursionExample.  Copied into
+      * WORKING-STORAGE or LINKAGE SECTION by any program that calls
+      * one of those entry points.
+      *================================================================
+       01 FACT-STATUS            PIC X(01).
+           88 FACT-OK                VALUE "0".
+           88 FACT-OVERFLOW           VALUE "1".
