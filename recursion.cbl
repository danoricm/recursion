@@ -1,33 +1,243 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RecursionExample.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-AUDIT-FILE ASSIGN TO FACTAUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FACT-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-AUDIT-FILE.
+       01  FACT-AUDIT-RECORD.
+           05 FACT-AUDIT-REC-PARAM      PIC 9(04).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FACT-AUDIT-REC-RESULT     PIC 9(09).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FACT-AUDIT-REC-STATUS     PIC X(01).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FACT-AUDIT-REC-TIMESTAMP  PIC X(26).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 FACT-AUDIT-REC-TERMINAL   PIC X(08).
+
        WORKING-STORAGE SECTION.
        01 PARAM        PIC 9(4).
        01 RESULT       PIC 9(9).
-       01 INPUT        PIC X(4).
+       01 INPUT-VALUE  PIC X(4).
+       01 INPUT-VALUE-EDIT PIC X(4).
+       01 VALID-SWITCH PIC X(01).
+           88 VALID-PARAM   VALUE "Y".
+           88 INVALID-PARAM VALUE "N".
+       01 VALIDATION-MESSAGE PIC X(40).
+       COPY FACTSTAT.
+
+       01 CALC-PARAM         PIC 9(4).
+       01 CALC-STATUS        PIC X(01).
+           88 CALC-OK             VALUE "0".
+           88 CALC-OVERFLOW       VALUE "1".
+       01 CALC-N-FACT        PIC 9(9).
+       01 CALC-R-FACT        PIC 9(9).
+       01 CALC-NR-FACT       PIC 9(9).
+
+       01 FACT-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.
+           88 FACT-AUDIT-FILE-OK       VALUE "00".
+       01 FACT-AUDIT-OPEN-SWITCH   PIC X(01) VALUE "N".
+           88 FACT-AUDIT-OPEN          VALUE "Y".
+           88 FACT-AUDIT-OPEN-FAILED   VALUE "F".
+       77 FACT-CALL-DEPTH          PIC 9(4) COMP VALUE ZERO.
+       01 FACT-AUDIT-SAVED-PARAM   PIC 9(4).
+       01 FACT-AUDIT-TERMINAL      PIC X(08).
+       01 FACT-AUDIT-TIMESTAMP     PIC X(26).
+
+       01 FACT-TABLE-VALUES.
+           05 FILLER             PIC 9(9) VALUE 000000001.
+           05 FILLER             PIC 9(9) VALUE 000000001.
+           05 FILLER             PIC 9(9) VALUE 000000002.
+           05 FILLER             PIC 9(9) VALUE 000000006.
+           05 FILLER             PIC 9(9) VALUE 000000024.
+           05 FILLER             PIC 9(9) VALUE 000000120.
+           05 FILLER             PIC 9(9) VALUE 000000720.
+           05 FILLER             PIC 9(9) VALUE 000005040.
+           05 FILLER             PIC 9(9) VALUE 000040320.
+           05 FILLER             PIC 9(9) VALUE 000362880.
+           05 FILLER             PIC 9(9) VALUE 003628800.
+           05 FILLER             PIC 9(9) VALUE 039916800.
+           05 FILLER             PIC 9(9) VALUE 479001600.
+       01 FACT-TABLE REDEFINES FACT-TABLE-VALUES.
+           05 FACT-TABLE-ENTRY   PIC 9(9) OCCURS 13 TIMES
+               INDEXED BY FACT-TABLE-IDX.
+
+       LINKAGE SECTION.
+       01 FACT-PARAM        PIC 9(4).
+       COPY FACTSTAT
+           REPLACING FACT-STATUS BY FACT-CALL-STATUS,
+                     FACT-OK BY FACT-CALL-OK,
+                     FACT-OVERFLOW BY FACT-CALL-OVERFLOW.
+       01 FACT-RESULT       PIC 9(9).
+
+       01 COMB-N             PIC 9(4).
+       01 COMB-R             PIC 9(4).
+       01 COMB-STATUS        PIC X(01).
+           88 COMB-CALL-OK        VALUE "0".
+           88 COMB-CALL-OVERFLOW  VALUE "1".
+           88 COMB-CALL-BAD-R     VALUE "2".
+       01 COMB-RESULT        PIC 9(9).
+
+       01 PERM-N             PIC 9(4).
+       01 PERM-R             PIC 9(4).
+       01 PERM-STATUS        PIC X(01).
+           88 PERM-CALL-OK        VALUE "0".
+           88 PERM-CALL-OVERFLOW  VALUE "1".
+           88 PERM-CALL-BAD-R     VALUE "2".
+       01 PERM-RESULT        PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Enter an integer: ".
-           ACCEPT INPUT.
-           MOVE FUNCTION NUMVAL(INPUT) TO PARAM.
+           DISPLAY "Enter an integer (0-12): ".
+           ACCEPT INPUT-VALUE.
+           PERFORM VALIDATE-PARAM.
 
-           IF PARAM = 0 AND INPUT NOT EQUAL "0"
-               DISPLAY "Invalid input"
-               STOP RUN
+           IF INVALID-PARAM
+               DISPLAY VALIDATION-MESSAGE
+           ELSE
+               CALL 'FACTORIAL' USING PARAM, FACT-STATUS, RESULT
+               IF FACT-OVERFLOW
+                   DISPLAY "Factorial result exceeds maximum value"
+               ELSE
+                   DISPLAY "Factorial: " RESULT
+               END-IF
            END-IF.
-
-           CALL 'FACTORIAL' USING PARAM GIVING RESULT.
-           DISPLAY "Factorial: " RESULT.
            STOP RUN.
 
-       ENTRY 'FACTORIAL' USING PARAM RETURNING RESULT.
-           IF PARAM <= 1
-               MOVE 1 TO RESULT
+       VALIDATE-PARAM.
+           SET VALID-PARAM TO TRUE.
+           MOVE INPUT-VALUE TO INPUT-VALUE-EDIT.
+           IF INPUT-VALUE = SPACES
+               SET INVALID-PARAM TO TRUE
+               MOVE "Invalid input: enter digits 0-9 only" TO
+                   VALIDATION-MESSAGE
+           ELSE
+               INSPECT INPUT-VALUE-EDIT
+                   REPLACING TRAILING SPACE BY ZERO
+               IF INPUT-VALUE-EDIT IS NOT NUMERIC
+                   SET INVALID-PARAM TO TRUE
+                   MOVE "Invalid input: enter digits 0-9 only" TO
+                       VALIDATION-MESSAGE
+               ELSE
+                   MOVE FUNCTION NUMVAL(INPUT-VALUE) TO PARAM
+                   IF PARAM > 12
+                       SET INVALID-PARAM TO TRUE
+                       MOVE "Invalid input: enter a value from 0-12" TO
+                           VALIDATION-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDATE-PARAM-EXIT.
+           EXIT.
+
+       ENTRY 'FACTORIAL' USING FACT-PARAM, FACT-CALL-STATUS,
+           FACT-RESULT.
+           ADD 1 TO FACT-CALL-DEPTH.
+           IF FACT-CALL-DEPTH = 1
+               MOVE FACT-PARAM TO FACT-AUDIT-SAVED-PARAM
+           END-IF.
+           PERFORM COMPUTE-FACTORIAL-VALUE.
+           IF FACT-CALL-DEPTH = 1
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           SUBTRACT 1 FROM FACT-CALL-DEPTH.
+           EXIT PROGRAM.
+
+       COMPUTE-FACTORIAL-VALUE.
+           IF FACT-PARAM > 12
+               SET FACT-CALL-OVERFLOW TO TRUE
+               MOVE ZERO TO FACT-RESULT
+           ELSE
+               SET FACT-CALL-OK TO TRUE
+               SET FACT-TABLE-IDX TO FACT-PARAM
+               SET FACT-TABLE-IDX UP BY 1
+               MOVE FACT-TABLE-ENTRY(FACT-TABLE-IDX) TO FACT-RESULT
+           END-IF.
+       COMPUTE-FACTORIAL-VALUE-EXIT.
+           EXIT.
+
+       ENTRY 'FACTORIAL-NOAUDIT' USING FACT-PARAM, FACT-CALL-STATUS,
+           FACT-RESULT.
+           PERFORM COMPUTE-FACTORIAL-VALUE.
+           EXIT PROGRAM.
+
+       WRITE-AUDIT-RECORD.
+           IF NOT FACT-AUDIT-OPEN AND NOT FACT-AUDIT-OPEN-FAILED
+               OPEN EXTEND FACT-AUDIT-FILE
+               IF NOT FACT-AUDIT-FILE-OK
+                   OPEN OUTPUT FACT-AUDIT-FILE
+               END-IF
+               IF FACT-AUDIT-FILE-OK
+                   SET FACT-AUDIT-OPEN TO TRUE
+               ELSE
+                   SET FACT-AUDIT-OPEN-FAILED TO TRUE
+                   DISPLAY "FACTORIAL: UNABLE TO OPEN FACTAUD - STATUS "
+                       FACT-AUDIT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+           IF FACT-AUDIT-OPEN
+               DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
+               ACCEPT FACT-AUDIT-TERMINAL FROM ENVIRONMENT-VALUE
+               MOVE FUNCTION CURRENT-DATE TO FACT-AUDIT-TIMESTAMP
+               MOVE SPACES TO FACT-AUDIT-RECORD
+               MOVE FACT-AUDIT-SAVED-PARAM TO FACT-AUDIT-REC-PARAM
+               MOVE FACT-RESULT TO FACT-AUDIT-REC-RESULT
+               MOVE FACT-CALL-STATUS TO FACT-AUDIT-REC-STATUS
+               MOVE FACT-AUDIT-TIMESTAMP TO FACT-AUDIT-REC-TIMESTAMP
+               MOVE FACT-AUDIT-TERMINAL TO FACT-AUDIT-REC-TERMINAL
+               WRITE FACT-AUDIT-RECORD
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       ENTRY 'COMBINATION' USING COMB-N, COMB-R, COMB-STATUS,
+           COMB-RESULT.
+           IF COMB-N > 12 OR COMB-R > 12
+               SET COMB-CALL-OVERFLOW TO TRUE
+               MOVE ZERO TO COMB-RESULT
+           ELSE IF COMB-R > COMB-N
+               SET COMB-CALL-BAD-R TO TRUE
+               MOVE ZERO TO COMB-RESULT
+           ELSE
+               MOVE COMB-N TO CALC-PARAM
+               CALL 'FACTORIAL' USING CALC-PARAM, CALC-STATUS,
+                   CALC-N-FACT
+               MOVE COMB-R TO CALC-PARAM
+               CALL 'FACTORIAL' USING CALC-PARAM, CALC-STATUS,
+                   CALC-R-FACT
+               SUBTRACT COMB-R FROM COMB-N GIVING CALC-PARAM
+               CALL 'FACTORIAL' USING CALC-PARAM, CALC-STATUS,
+                   CALC-NR-FACT
+               SET COMB-CALL-OK TO TRUE
+               COMPUTE COMB-RESULT =
+                   CALC-N-FACT / (CALC-R-FACT * CALC-NR-FACT)
+           END-IF.
+           EXIT PROGRAM.
+
+       ENTRY 'PERMUTATION' USING PERM-N, PERM-R, PERM-STATUS,
+           PERM-RESULT.
+           IF PERM-N > 12 OR PERM-R > 12
+               SET PERM-CALL-OVERFLOW TO TRUE
+               MOVE ZERO TO PERM-RESULT
+           ELSE IF PERM-R > PERM-N
+               SET PERM-CALL-BAD-R TO TRUE
+               MOVE ZERO TO PERM-RESULT
            ELSE
-               SUBTRACT 1 FROM PARAM
-               CALL 'FACTORIAL' USING PARAM GIVING RESULT
-               MULTIPLY PARAM BY RESULT GIVING RESULT
+               MOVE PERM-N TO CALC-PARAM
+               CALL 'FACTORIAL' USING CALC-PARAM, CALC-STATUS,
+                   CALC-N-FACT
+               SUBTRACT PERM-R FROM PERM-N GIVING CALC-PARAM
+               CALL 'FACTORIAL' USING CALC-PARAM, CALC-STATUS,
+                   CALC-NR-FACT
+               SET PERM-CALL-OK TO TRUE
+               COMPUTE PERM-RESULT = CALC-N-FACT / CALC-NR-FACT
            END-IF.
            EXIT PROGRAM.
